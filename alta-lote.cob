@@ -0,0 +1,203 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS ASSIGN TO "..\arch.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE is DYNAMIC
+           LOCK MODE IS MANUAL
+           SHARING WITH ALL OTHER
+           RELATIVE key is rel-nro
+           FILE STATUS IS w-status-socios.
+           SELECT TRANS-ALTA ASSIGN TO "trans-alta.dat"
+           ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CopiFd.cpy".
+       FD  TRANS-ALTA.
+       01  trans-rec.
+           05  trans-codigo  pic 9(4).
+           05  trans-nombre  pic X(20).
+
+       WORKING-STORAGE SECTION.
+       77  sen pic 9 value 0.
+       01  rel-nro pic 999.
+       01  w-soc-ant pic 9(4).
+       01  w-resul pic 9(3).
+       01  w-resto pic 9(3).
+       77  w-oficina pic 9(3) value 98.
+       01  w-tail-rel-nro pic 999.
+       77  w-status-socios pic XX value "00".
+       77  w-intentos-apertura pic 9 value 0.
+       77  w-espera pic 9(7).
+       01  w-nombre-txt pic X(20).
+       77  w-cant-altas      pic 9(4) value 0.
+       77  w-cant-duplicados pic 9(4) value 0.
+       77  w-cant-sin-lugar  pic 9(4) value 0.
+       77  w-cant-invalidos  pic 9(4) value 0.
+
+      ******************************************************************
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           OPEN INPUT TRANS-ALTA.
+           PERFORM 405-PIDO-SOCIO.
+           PERFORM UNTIL sen = 1
+               PERFORM 410-INVOCAR-FUNCION-HASHING
+               PERFORM 420-BUSCAR-UBICACION
+               PERFORM 405-PIDO-SOCIO
+           END-PERFORM.
+           CLOSE TRANS-ALTA.
+           PERFORM 800-FIN.
+           DISPLAY "Altas nuevas: " w-cant-altas.
+           DISPLAY "Duplicados  : " w-cant-duplicados.
+           DISPLAY "Sin lugar   : " w-cant-sin-lugar.
+           DISPLAY "Invalidos   : " w-cant-invalidos.
+           STOP RUN.
+      ******************************************************************
+      ******************************************************************
+       100-INICIO.
+           MOVE 0 TO w-intentos-apertura.
+           PERFORM 101-ABRIR-SOCIOS
+               WITH TEST AFTER
+               UNTIL w-status-socios = "00" OR w-intentos-apertura >= 3.
+           IF w-status-socios NOT = "00"
+               DISPLAY "No se pudo abrir SOCIOS (archivo en uso por"
+                   " otro proceso, status " w-status-socios ")."
+               DISPLAY "Intente nuevamente en unos instantes."
+               STOP RUN
+           END-IF.
+
+       101-ABRIR-SOCIOS.
+           ADD 1 TO w-intentos-apertura.
+           OPEN I-O SOCIOS.
+           IF w-status-socios NOT = "00" AND w-intentos-apertura < 3
+               PERFORM 102-ESPERAR-REINTENTO
+           END-IF.
+
+       102-ESPERAR-REINTENTO.
+           PERFORM VARYING w-espera FROM 1 BY 1
+               UNTIL w-espera > 5000000
+               CONTINUE
+           END-PERFORM.
+
+       405-PIDO-SOCIO.
+           READ TRANS-ALTA
+               AT END
+                   MOVE 1 TO sen
+               NOT AT END
+                   MOVE trans-codigo TO w-soc-ant
+                   MOVE trans-nombre TO w-nombre-txt
+                   IF w-soc-ant = 0
+                       ADD 1 TO w-cant-invalidos
+                       DISPLAY "RECHAZADO: el codigo de socio 0000 no"
+                           " es valido"
+                       PERFORM 405-PIDO-SOCIO
+                   END-IF
+           END-READ.
+
+       410-INVOCAR-FUNCION-HASHING.
+           DIVIDE 97 INTO w-soc-ant GIVING w-resul REMAINDER rel-nro.
+           add 1 to rel-nro.
+           MOVE rel-nro to w-resto.
+
+       420-BUSCAR-UBICACION.
+           PERFORM 430-LEER-SOCIO
+           IF soc-codigo=0
+               PERFORM 440-PRIMER-INGRESO
+           ELSE
+               IF  w-soc-ant = soc-codigo
+                   ADD 1 TO w-cant-duplicados
+                   DISPLAY "DUPLICADO: socio " w-soc-ant
+                       " ya existe"
+               ELSE
+                   PERFORM 480-UBICAR-SINONIMO
+               END-IF
+           END-IF.
+
+       430-LEER-SOCIO.
+           READ Socios.
+
+       440-PRIMER-INGRESO.
+            MOVE w-soc-ant to soc-codigo
+               PERFORM 450-ASIGNAR-NOMBRE
+               PERFORM 452-FECHA-INGRESO
+               PERFORM 470-ACTUALIZAR-SOCIO.
+           ADD 1 TO w-cant-altas.
+           DISPLAY "ALTA OK: socio " w-soc-ant.
+
+       450-ASIGNAR-NOMBRE.
+           MOVE w-nombre-txt to soc-nombre.
+
+       452-FECHA-INGRESO.
+           ACCEPT soc-fecha-ingreso FROM DATE YYYYMMDD.
+
+       470-ACTUALIZAR-SOCIO.
+           REWRITE soc-reg.
+
+       455-MOVER-VARIABLES.
+           MOVE soc-puntero to rel-nro.
+           MOVE w-soc-ant TO soc-codigo.
+           MOVE ZERO to soc-puntero.
+           PERFORM 450-ASIGNAR-NOMBRE.
+           PERFORM 452-FECHA-INGRESO.
+           PERFORM 470-ACTUALIZAR-SOCIO.
+
+       480-UBICAR-SINONIMO.
+            PERFORM UNTIL soc-puntero is =0
+            or w-soc-ant is =soc-codigo
+             MOVE  soc-puntero to rel-nro
+             PERFORM 430-LEER-SOCIO
+            END-PERFORM.
+             IF  w-soc-ant = soc-codigo
+                ADD 1 TO w-cant-duplicados
+                DISPLAY "DUPLICADO: socio " w-soc-ant " ya existe"
+             ELSE
+                PERFORM 500-BUSCO-LUGAR
+            END-IF.
+
+       500-BUSCO-LUGAR.
+           MOVE rel-nro TO w-tail-rel-nro.
+           MOVE 98 TO rel-nro.
+           READ SOCIOS WITH LOCK.
+           IF soc-puntero > 117
+               ADD 1 TO w-cant-sin-lugar
+               DISPLAY "SIN LUGAR: no hay sinonimos para socio "
+                   w-soc-ant
+               UNLOCK SOCIOS
+           ELSE
+               MOVE soc-puntero TO w-oficina
+               COMPUTE soc-puntero = w-oficina + 1
+               PERFORM 470-ACTUALIZAR-SOCIO
+               UNLOCK SOCIOS
+               PERFORM 510-ENLAZAR-COLA
+               PERFORM 455-MOVER-VARIABLES
+               ADD 1 TO w-cant-altas
+               DISPLAY "ALTA OK: socio " w-soc-ant
+           END-IF.
+
+       510-ENLAZAR-COLA.
+           MOVE w-tail-rel-nro TO rel-nro.
+           READ SOCIOS WITH LOCK.
+           PERFORM UNTIL soc-puntero = 0
+               MOVE soc-puntero TO rel-nro
+               READ SOCIOS WITH LOCK
+           END-PERFORM.
+           MOVE w-oficina TO soc-puntero.
+           PERFORM 470-ACTUALIZAR-SOCIO.
+           UNLOCK SOCIOS.
+
+       800-FIN.
+           CLOSE Socios.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
