@@ -10,17 +10,30 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY "C-Arch.cpy".
+           SELECT REPORTE-SOCIOS ASSIGN DYNAMIC w-nombre-reporte
+           ORGANIZATION LINE SEQUENTIAL.
       *
        DATA DIVISION.
        FILE SECTION.
            COPY "CopiFd.cpy".
+       FD  REPORTE-SOCIOS.
+       01  rpt-linea pic X(80).
       *
        WORKING-STORAGE SECTION.
        77  sen pic 9 value 0.
        77  i pic 999 value 0.
+       77  w-fecha-reporte pic 9(8).
+       77  w-nombre-reporte pic X(30).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT w-fecha-reporte FROM DATE YYYYMMDD.
+           STRING "reporte-socios-" DELIMITED BY SIZE
+                  w-fecha-reporte   DELIMITED BY SIZE
+                  ".txt"            DELIMITED BY SIZE
+                  INTO w-nombre-reporte
+           END-STRING.
            OPEN input SOCIOS.
+           OPEN output REPORTE-SOCIOS.
            perform leo.
            perform until sen = 1
                add 1 to i
@@ -28,12 +41,28 @@
                display "codigo: ", soc-codigo
                display "nombre: ", soc-nombre
                display "puntero: ", soc-puntero
+               perform 100-ESCRIBIR-LINEA
                perform leo
             END-PERFORM.
             close socios.
+            close REPORTE-SOCIOS.
             STOP RUN.
        leo.
            read SOCIOS at end move 1 to sen.
 
+       100-ESCRIBIR-LINEA.
+           MOVE SPACES TO rpt-linea.
+           STRING "posicion: " DELIMITED BY SIZE
+                  i            DELIMITED BY SIZE
+                  " codigo: "  DELIMITED BY SIZE
+                  soc-codigo   DELIMITED BY SIZE
+                  " nombre: "  DELIMITED BY SIZE
+                  soc-nombre   DELIMITED BY SIZE
+                  " puntero: " DELIMITED BY SIZE
+                  soc-puntero  DELIMITED BY SIZE
+                  INTO rpt-linea
+           END-STRING.
+           WRITE rpt-linea.
+
 
        END PROGRAM YOUR-PROGRAM-NAME.
