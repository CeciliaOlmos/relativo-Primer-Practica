@@ -12,10 +12,18 @@
            SELECT SOCIOS ASSIGN TO "..\arch.dat"
            ORGANIZATION RELATIVE
            ACCESS MODE is DYNAMIC
-           RELATIVE key is rel-nro.
+           LOCK MODE IS MANUAL
+           SHARING WITH ALL OTHER
+           RELATIVE key is rel-nro
+           FILE STATUS IS w-status-socios.
+           SELECT LOG-TRANSACCIONES ASSIGN TO "log-transacciones.csv"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS w-status-log.
        DATA DIVISION.
        FILE SECTION.
        COPY "CopiFd.cpy".
+       FD  LOG-TRANSACCIONES.
+       01  log-linea pic X(80).
 
        WORKING-STORAGE SECTION.
        77  sen pic 9.
@@ -23,12 +31,36 @@
        01  rel-nro pic 999.
            88 no-quiere-mas value 0.
        77  w-llave-menu pic 9.
-           88 salir-menu VALUE 3.
+           88 salir-menu VALUE 7.
        01  w-soc-ant pic 9(4).
        01  w-resul pic 9(3).
        01  w-resto pic 9(3).
        77  w-oficina pic 9(3) value 98.
-       01  w-posicion-nula pic 9(3) VALUE ZERO.
+       01  w-tail-rel-nro pic 999.
+       77  w-status-socios pic XX value "00".
+       77  w-intentos-apertura pic 9 value 0.
+       77  w-espera pic 9(7).
+       01  w-baja-primaria pic 999.
+       01  w-baja-anterior pic 999.
+       01  w-baja-puntero pic 999.
+       01  w-baja-match pic 999.
+       01  w-baja-codigo pic 9(4).
+       01  w-baja-nombre pic X(20).
+       01  w-baja-domicilio pic X(30).
+       01  w-baja-telefono pic X(15).
+       01  w-baja-fecha-ingreso pic 9(8).
+       77  w-cadena-hallado pic 9 value 0.
+           88 cadena-encontrada value 1.
+       01  w-nombre-buscado pic X(20).
+       77  w-nombre-hallado pic 9 value 0.
+           88 nombre-encontrado value 1.
+       77  w-fin-busqueda pic 9 value 0.
+           88 fin-busqueda value 1.
+       77  w-log-opcion pic 9.
+       01  w-log-resultado pic X(20).
+       01  w-log-fecha pic 9(8).
+       01  w-log-hora pic 9(8).
+       77  w-status-log pic XX value "00".
 
       ******************************************************************
       ******************************************************************
@@ -47,17 +79,33 @@
       ******************************************************************
       ******************************************************************
        100-INICIO.
+           MOVE 0 TO w-intentos-apertura.
+           PERFORM 101-ABRIR-SOCIOS
+               WITH TEST AFTER
+               UNTIL w-status-socios = "00" OR w-intentos-apertura >= 3.
+           IF w-status-socios NOT = "00"
+               DISPLAY "No se pudo abrir SOCIOS (archivo en uso por"
+                   " otro proceso, status " w-status-socios ")."
+               DISPLAY "Intente nuevamente en unos instantes."
+               STOP RUN
+           END-IF.
+           OPEN EXTEND LOG-TRANSACCIONES.
+           IF w-status-log = "35"
+               OPEN OUTPUT LOG-TRANSACCIONES
+           END-IF.
+
+       101-ABRIR-SOCIOS.
+           ADD 1 TO w-intentos-apertura.
            OPEN I-O SOCIOS.
-           move w-oficina to w-posicion-nula.
+           IF w-status-socios NOT = "00" AND w-intentos-apertura < 3
+               PERFORM 102-ESPERAR-REINTENTO
+           END-IF.
 
-       110-PRIMER-POSICION-VACIA.
-           MOVE w-oficina TO rel-nro
-           START SOCIOS KEY IS = rel-nro
-            INVALID KEY
-            DISPLAY "NO HAY LUGAR PARA SINONIMOS"
-            NOT INVALID KEY
-               READ SOCIOS
-               MOVE soc-puntero TO w-posicion-nula.
+       102-ESPERAR-REINTENTO.
+           PERFORM VARYING w-espera FROM 1 BY 1
+               UNTIL w-espera > 5000000
+               CONTINUE
+           END-PERFORM.
 
        200-MENU.
 
@@ -65,13 +113,17 @@
            DISPLAY "  INGRESE UNA OPCION: "
            DISPLAY "  1- ALTA"
            DISPLAY "  2- CONSULTA"
-           DISPLAY "  3- FIN"
+           DISPLAY "  3- BAJA"
+           DISPLAY "  4- MODIFICACION"
+           DISPLAY "  5- CONSULTA CADENA (diagnostico)"
+           DISPLAY "  6- CONSULTA POR NOMBRE"
+           DISPLAY "  7- FIN"
            DISPLAY "..................................... ".
            ACCEPT w-llave-menu.
            PERFORM 210-VALIDAR-OPCION.
 
        210-VALIDAR-OPCION.
-           PERFORM UNTIL w-llave-menu < 4 AND w-llave-menu >0
+           PERFORM UNTIL w-llave-menu < 8 AND w-llave-menu >0
                DISPLAY "Opcion incorrecta"
                PERFORM 200-MENU
            END-PERFORM.
@@ -80,17 +132,40 @@
            IF w-llave-menu is EQUAL 1
                PERFORM 400-ALTA
            ELSE
-               PERFORM 600-CONSULTA
+               IF w-llave-menu is EQUAL 2
+                   PERFORM 600-CONSULTA
+               ELSE
+                   IF w-llave-menu is EQUAL 3
+                       PERFORM 700-BAJA
+                   ELSE
+                       IF w-llave-menu is EQUAL 4
+                           PERFORM 900-MODIFICACION
+                       ELSE
+                           IF w-llave-menu is EQUAL 5
+                               PERFORM 1000-CONSULTA-CADENA
+                           ELSE
+                               PERFORM 650-CONSULTA-POR-NOMBRE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
 
        400-ALTA.
+           MOVE 1 TO w-log-opcion.
            PERFORM 405-PIDO-SOCIO.
            PERFORM 410-INVOCAR-FUNCION-HASHING.
            PERFORM 420-BUSCAR-UBICACION.
+           PERFORM 990-REGISTRAR-LOG.
 
        405-PIDO-SOCIO.
            DISPLAY "Ingrese codigo de socio".
            ACCEPT w-soc-ant.
+           PERFORM UNTIL w-soc-ant NOT = 0
+               DISPLAY "El codigo de socio 0000 no es valido"
+               DISPLAY "Ingrese codigo de socio"
+               ACCEPT w-soc-ant
+           END-PERFORM.
 
        410-INVOCAR-FUNCION-HASHING.
            DIVIDE 97 INTO w-soc-ant GIVING w-resul REMAINDER rel-nro.
@@ -116,11 +191,14 @@
        440-PRIMER-INGRESO.
             MOVE w-soc-ant to soc-codigo
                PERFORM 450-PIDO-NOMBRE
+               PERFORM 452-PIDO-FECHA-INGRESO
                PERFORM 470-ACTUALIZAR-SOCIO.
+           MOVE "alta nueva" TO w-log-resultado.
 
        460-INGRESO-EXISTENTE.
            DISPLAY "El socio ya se encuentra registrado"
            PERFORM 620-MOSTRAR-SOCIO.
+           MOVE "ya existia" TO w-log-resultado.
 
        470-ACTUALIZAR-SOCIO.
            REWRITE soc-reg.
@@ -128,12 +206,20 @@
        450-PIDO-NOMBRE.
            DISPLAY "Ingrese el nombre de socio".
            ACCEPT soc-nombre.
+           DISPLAY "Ingrese el domicilio de socio".
+           ACCEPT soc-domicilio.
+           DISPLAY "Ingrese el telefono de socio".
+           ACCEPT soc-telefono.
+
+       452-PIDO-FECHA-INGRESO.
+           ACCEPT soc-fecha-ingreso FROM DATE YYYYMMDD.
 
        455-MOVER-VARIABLES.
            MOVE soc-puntero to rel-nro.
            MOVE w-soc-ant TO soc-codigo.
            MOVE ZERO to soc-puntero.
            PERFORM 450-PIDO-NOMBRE.
+           PERFORM 452-PIDO-FECHA-INGRESO.
            PERFORM 470-ACTUALIZAR-SOCIO.
 
        480-UBICAR-SINONIMO.
@@ -149,24 +235,39 @@
             END-IF.
 
        500-BUSCO-LUGAR.
-           add 1 to  w-oficina.
-           MOVE w-oficina to soc-puntero.
-           PERFORM 470-ACTUALIZAR-SOCIO.
-           PERFORM 455-MOVER-VARIABLES.
-           PERFORM 550-REINICIO-OFICINA.
-
-       550-REINICIO-OFICINA.
-           ADD 1 TO rel-nro.
-           MOVE rel-nro to soc-puntero.
-           MOVE w-posicion-nula TO rel-nro.
-           MOVE zero to soc-codigo.
-           move " " to soc-nombre.
+           MOVE rel-nro TO w-tail-rel-nro.
+           MOVE 98 TO rel-nro.
+           READ SOCIOS WITH LOCK.
+           IF soc-puntero > 117
+               DISPLAY "NO HAY LUGAR PARA SINONIMOS"
+               MOVE "sin lugar" TO w-log-resultado
+               UNLOCK SOCIOS
+           ELSE
+               MOVE soc-puntero TO w-oficina
+               COMPUTE soc-puntero = w-oficina + 1
+               PERFORM 470-ACTUALIZAR-SOCIO
+               UNLOCK SOCIOS
+               PERFORM 510-ENLAZAR-COLA
+               PERFORM 455-MOVER-VARIABLES
+               MOVE "alta nueva" TO w-log-resultado
+           END-IF.
+
+       510-ENLAZAR-COLA.
+           MOVE w-tail-rel-nro TO rel-nro.
+           READ SOCIOS WITH LOCK.
+           PERFORM UNTIL soc-puntero = 0
+               MOVE soc-puntero TO rel-nro
+               READ SOCIOS WITH LOCK
+           END-PERFORM.
+           MOVE w-oficina TO soc-puntero.
            PERFORM 470-ACTUALIZAR-SOCIO.
+           UNLOCK SOCIOS.
 
       ******************************************************************
       ******************************************************************
 
        600-CONSULTA.
+            MOVE 2 TO w-log-opcion.
             PERFORM 405-PIDO-SOCIO.
             PERFORM 410-INVOCAR-FUNCION-HASHING.
             PERFORM 430-LEER-SOCIO.
@@ -175,9 +276,14 @@
              ELSE
                 PERFORM 630-BUSCAR-SOCIO-SINONIMO
             END-IF.
+            PERFORM 990-REGISTRAR-LOG.
 
        620-MOSTRAR-SOCIO.
             display "CODIGO: ",soc-codigo," Nombre: ", soc-nombre.
+            display "Domicilio: ",soc-domicilio," Telefono: ",
+                soc-telefono.
+            display "Fecha de ingreso: ", soc-fecha-ingreso.
+            MOVE "encontrado" TO w-log-resultado.
 
 
        630-BUSCAR-SOCIO-SINONIMO.
@@ -188,11 +294,194 @@
            END-PERFORM
            IF  w-soc-ant = soc-codigo
             PERFORM 620-MOSTRAR-SOCIO
+           ELSE
+               DISPLAY "El codigo ingresado no se encuentra"
+               MOVE "no encontrado" TO w-log-resultado
+           END-IF.
+
+       700-BAJA.
+           PERFORM 405-PIDO-SOCIO.
+           PERFORM 410-INVOCAR-FUNCION-HASHING.
+           MOVE rel-nro TO w-baja-primaria.
+           PERFORM 430-LEER-SOCIO.
+           IF soc-codigo = 0
+               DISPLAY "El codigo ingresado no se encuentra"
+           ELSE
+               IF w-soc-ant = soc-codigo
+                   PERFORM 710-BAJA-EN-PRIMARIA
+               ELSE
+                   PERFORM 720-BAJA-EN-SINONIMO
+               END-IF
+           END-IF.
+
+       710-BAJA-EN-PRIMARIA.
+           IF soc-puntero = 0
+               MOVE ZERO TO soc-codigo
+               MOVE SPACES TO soc-nombre
+               MOVE SPACES TO soc-domicilio
+               MOVE SPACES TO soc-telefono
+               MOVE ZERO TO soc-fecha-ingreso
+               MOVE w-baja-primaria TO rel-nro
+               PERFORM 470-ACTUALIZAR-SOCIO
+           ELSE
+               MOVE soc-puntero TO rel-nro
+               PERFORM 430-LEER-SOCIO
+               MOVE soc-codigo TO w-baja-codigo
+               MOVE soc-nombre TO w-baja-nombre
+               MOVE soc-domicilio TO w-baja-domicilio
+               MOVE soc-telefono TO w-baja-telefono
+               MOVE soc-fecha-ingreso TO w-baja-fecha-ingreso
+               MOVE soc-puntero TO w-baja-puntero
+               MOVE ZERO TO soc-codigo
+               MOVE SPACES TO soc-nombre
+               MOVE SPACES TO soc-domicilio
+               MOVE SPACES TO soc-telefono
+               MOVE ZERO TO soc-fecha-ingreso
+               MOVE ZERO TO soc-puntero
+               PERFORM 470-ACTUALIZAR-SOCIO
+               MOVE w-baja-primaria TO rel-nro
+               MOVE w-baja-codigo TO soc-codigo
+               MOVE w-baja-nombre TO soc-nombre
+               MOVE w-baja-domicilio TO soc-domicilio
+               MOVE w-baja-telefono TO soc-telefono
+               MOVE w-baja-fecha-ingreso TO soc-fecha-ingreso
+               MOVE w-baja-puntero TO soc-puntero
+               PERFORM 470-ACTUALIZAR-SOCIO
+           END-IF
+           DISPLAY "Baja realizada".
+
+       720-BAJA-EN-SINONIMO.
+           PERFORM UNTIL soc-puntero = 0 OR w-soc-ant = soc-codigo
+               MOVE rel-nro TO w-baja-anterior
+               MOVE soc-puntero TO rel-nro
+               PERFORM 430-LEER-SOCIO
+           END-PERFORM.
+           IF w-soc-ant = soc-codigo
+               MOVE rel-nro TO w-baja-match
+               MOVE soc-puntero TO w-baja-puntero
+               MOVE w-baja-anterior TO rel-nro
+               PERFORM 430-LEER-SOCIO
+               MOVE w-baja-puntero TO soc-puntero
+               PERFORM 470-ACTUALIZAR-SOCIO
+               MOVE w-baja-match TO rel-nro
+               MOVE ZERO TO soc-codigo
+               MOVE SPACES TO soc-nombre
+               MOVE SPACES TO soc-domicilio
+               MOVE SPACES TO soc-telefono
+               MOVE ZERO TO soc-fecha-ingreso
+               MOVE ZERO TO soc-puntero
+               PERFORM 470-ACTUALIZAR-SOCIO
+               DISPLAY "Baja realizada"
            ELSE
                DISPLAY "El codigo ingresado no se encuentra"
            END-IF.
 
+       900-MODIFICACION.
+           PERFORM 405-PIDO-SOCIO.
+           PERFORM 410-INVOCAR-FUNCION-HASHING.
+           PERFORM 430-LEER-SOCIO.
+           IF w-soc-ant = soc-codigo
+               PERFORM 950-MODIFICAR-SOCIO
+           ELSE
+               PERFORM 930-BUSCAR-MODIFICAR-SINONIMO
+           END-IF.
+
+       930-BUSCAR-MODIFICAR-SINONIMO.
+           PERFORM UNTIL soc-puntero = 0 OR w-soc-ant = soc-codigo
+               MOVE soc-puntero TO rel-nro
+               PERFORM 430-LEER-SOCIO
+           END-PERFORM.
+           IF w-soc-ant = soc-codigo
+               PERFORM 950-MODIFICAR-SOCIO
+           ELSE
+               DISPLAY "El codigo ingresado no se encuentra"
+           END-IF.
+
+       950-MODIFICAR-SOCIO.
+           PERFORM 955-PIDO-NOMBRE-SOLO.
+           PERFORM 470-ACTUALIZAR-SOCIO.
+           DISPLAY "Socio modificado".
+
+       955-PIDO-NOMBRE-SOLO.
+           DISPLAY "Ingrese el nombre de socio".
+           ACCEPT soc-nombre.
+
+       650-CONSULTA-POR-NOMBRE.
+           DISPLAY "Ingrese el nombre a buscar".
+           ACCEPT w-nombre-buscado.
+           MOVE 0 TO w-nombre-hallado.
+           MOVE 1 TO rel-nro.
+           START SOCIOS KEY IS = rel-nro
+               INVALID KEY
+                   DISPLAY "No hay socios cargados"
+               NOT INVALID KEY
+                   PERFORM 660-BUSCAR-POR-NOMBRE
+           END-START.
+
+       660-BUSCAR-POR-NOMBRE.
+           MOVE 0 TO w-fin-busqueda.
+           PERFORM UNTIL fin-busqueda OR nombre-encontrado
+               READ SOCIOS NEXT RECORD
+                   AT END
+                       MOVE 1 TO w-fin-busqueda
+                   NOT AT END
+                       IF soc-codigo NOT = 0
+                           AND soc-nombre = w-nombre-buscado
+                           MOVE 1 TO w-nombre-hallado
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF nombre-encontrado
+               PERFORM 620-MOSTRAR-SOCIO
+           ELSE
+               DISPLAY "No se encontro ningun socio con ese nombre"
+           END-IF.
+
+       1000-CONSULTA-CADENA.
+           MOVE 0 TO w-cadena-hallado.
+           PERFORM 405-PIDO-SOCIO.
+           PERFORM 410-INVOCAR-FUNCION-HASHING.
+           PERFORM 430-LEER-SOCIO.
+           DISPLAY "Recorrido de la cadena de sinonimos:".
+           PERFORM 1010-MOSTRAR-NODO.
+           PERFORM UNTIL soc-puntero = 0
+               MOVE soc-puntero TO rel-nro
+               PERFORM 430-LEER-SOCIO
+               PERFORM 1010-MOSTRAR-NODO
+           END-PERFORM.
+           IF cadena-encontrada
+               DISPLAY "Codigo " w-soc-ant " encontrado en la cadena."
+           ELSE
+               DISPLAY "Codigo " w-soc-ant " no se encuentra en la"
+                   " cadena."
+           END-IF.
+
+       1010-MOSTRAR-NODO.
+           DISPLAY "  Posicion: " rel-nro " Codigo: " soc-codigo
+               " Nombre: " soc-nombre " Puntero: " soc-puntero.
+           IF w-soc-ant = soc-codigo AND soc-codigo NOT = 0
+               MOVE 1 TO w-cadena-hallado
+           END-IF.
+
        800-FIN.
            CLOSE Socios.
+           CLOSE LOG-TRANSACCIONES.
+
+       990-REGISTRAR-LOG.
+           ACCEPT w-log-fecha FROM DATE YYYYMMDD.
+           ACCEPT w-log-hora FROM TIME.
+           MOVE SPACES TO log-linea.
+           STRING w-log-fecha DELIMITED BY SIZE
+                  ","         DELIMITED BY SIZE
+                  w-log-hora  DELIMITED BY SIZE
+                  ","         DELIMITED BY SIZE
+                  w-log-opcion DELIMITED BY SIZE
+                  ","         DELIMITED BY SIZE
+                  w-soc-ant   DELIMITED BY SIZE
+                  ","         DELIMITED BY SIZE
+                  FUNCTION TRIM(w-log-resultado) DELIMITED BY SIZE
+                  INTO log-linea
+           END-STRING.
+           WRITE log-linea.
 
        END PROGRAM YOUR-PROGRAM-NAME.
