@@ -0,0 +1,57 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "C-Arch.cpy".
+           SELECT ARCH-CSV ASSIGN TO "socios.csv"
+           ORGANIZATION LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CopiFd.cpy".
+       FD  ARCH-CSV.
+       01  csv-linea pic X(60).
+      *
+       WORKING-STORAGE SECTION.
+       77  sen pic 9 value 0.
+       77  i pic 999 value 0.
+       77  w-cant-exportados pic 9(4) value 0.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN input SOCIOS.
+           OPEN output ARCH-CSV.
+           perform leo.
+           perform until sen = 1
+               add 1 to i
+               if soc-codigo not = 0
+                   PERFORM 200-ESCRIBIR-LINEA
+               end-if
+               perform leo
+           END-PERFORM.
+           close socios.
+           close ARCH-CSV.
+           DISPLAY "Socios exportados: " w-cant-exportados.
+           STOP RUN.
+
+       leo.
+           read SOCIOS at end move 1 to sen.
+
+       200-ESCRIBIR-LINEA.
+           MOVE SPACES TO csv-linea.
+           STRING soc-codigo         DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  FUNCTION TRIM(soc-nombre) DELIMITED BY SIZE
+                  INTO csv-linea
+           END-STRING.
+           WRITE csv-linea.
+           ADD 1 TO w-cant-exportados.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
