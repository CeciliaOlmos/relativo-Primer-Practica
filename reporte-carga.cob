@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "C-Arch.cpy".
+      *
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CopiFd.cpy".
+      *
+       WORKING-STORAGE SECTION.
+       77  sen pic 9 value 0.
+       77  i pic 999 value 0.
+       01  tabla-socios.
+           05  t-oficina OCCURS 117 TIMES.
+               10  t-codigo   pic 9(4).
+               10  t-puntero  pic 999.
+       77  w-primarios-ocupados pic 999 value 0.
+       77  w-cant-cadenas       pic 999 value 0.
+       77  w-longitud-cadena    pic 999 value 0.
+       77  w-longitud-maxima    pic 999 value 0.
+       77  w-oficinas-ocupadas  pic 999 value 0.
+       77  w-porc-ocupacion     pic ZZ9.99.
+       77  w-pos-actual         pic 999 value 0.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN input SOCIOS.
+           perform leo.
+           perform until sen = 1
+               add 1 to i
+               move soc-codigo  to t-codigo(i)
+               move soc-puntero to t-puntero(i)
+               perform leo
+           END-PERFORM.
+           close socios.
+           PERFORM 200-CALCULAR-INDICADORES.
+           PERFORM 300-IMPRIMIR-REPORTE.
+           STOP RUN.
+
+       leo.
+           read SOCIOS at end move 1 to sen.
+
+       200-CALCULAR-INDICADORES.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 97
+               IF t-codigo(i) NOT = 0
+                   ADD 1 TO w-primarios-ocupados
+               END-IF
+               IF t-puntero(i) NOT = 0
+                   ADD 1 TO w-cant-cadenas
+                   MOVE i TO w-pos-actual
+                   PERFORM 210-MEDIR-CADENA
+               END-IF
+           END-PERFORM.
+           PERFORM VARYING i FROM 98 BY 1 UNTIL i > 117
+               IF t-codigo(i) NOT = 0
+                   ADD 1 TO w-oficinas-ocupadas
+               END-IF
+           END-PERFORM.
+           COMPUTE w-porc-ocupacion = (w-oficinas-ocupadas / 19) * 100.
+
+       210-MEDIR-CADENA.
+           MOVE 0 TO w-longitud-cadena.
+           PERFORM UNTIL t-puntero(w-pos-actual) = 0
+               ADD 1 TO w-longitud-cadena
+               MOVE t-puntero(w-pos-actual) TO w-pos-actual
+           END-PERFORM.
+           IF w-longitud-cadena > w-longitud-maxima
+               MOVE w-longitud-cadena TO w-longitud-maxima
+           END-IF.
+
+       300-IMPRIMIR-REPORTE.
+           DISPLAY "===== REPORTE DE CARGA Y COLISIONES =====".
+           DISPLAY "Buckets primarios ocupados (1-97): "
+               w-primarios-ocupados " / 097".
+           DISPLAY "Cadenas de sinonimos activas      : "
+               w-cant-cadenas.
+           DISPLAY "Longitud de cadena mas larga      : "
+               w-longitud-maxima.
+           DISPLAY "Oficinas de overflow ocupadas     : "
+               w-oficinas-ocupadas " / 019".
+           DISPLAY "Porcentaje de ocupacion overflow  : "
+               w-porc-ocupacion "%".
+
+       END PROGRAM YOUR-PROGRAM-NAME.
