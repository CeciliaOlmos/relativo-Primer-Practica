@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Registro de socios - archivo relativo (hash + sinonimos)
+      *****************************************************************
+       FD  SOCIOS.
+       01  soc-reg.
+           05  soc-codigo         PIC 9(4).
+           05  soc-nombre         PIC X(20).
+           05  soc-domicilio      PIC X(30).
+           05  soc-telefono       PIC X(15).
+           05  soc-fecha-ingreso  PIC 9(8).
+           05  soc-puntero        PIC 9(3).
