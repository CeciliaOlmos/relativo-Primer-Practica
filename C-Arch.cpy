@@ -0,0 +1,7 @@
+      *****************************************************************
+      * Seleccion del archivo relativo de socios (acceso secuencial,
+      * para los programas batch que recorren SOCIOS de punta a punta)
+      *****************************************************************
+           SELECT SOCIOS ASSIGN TO "..\arch.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS SEQUENTIAL.
