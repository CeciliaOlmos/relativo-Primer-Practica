@@ -0,0 +1,215 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS ASSIGN TO "..\arch.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE is DYNAMIC
+           LOCK MODE IS MANUAL
+           SHARING WITH ALL OTHER
+           RELATIVE key is rel-nro
+           FILE STATUS IS w-status-socios.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "CopiFd.cpy".
+      *
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 999.
+       77  w-fin-busqueda pic 9 value 0.
+           88 fin-busqueda value 1.
+       77  w-oficina pic 9(3) value 98.
+       77  w-status-socios pic XX value "00".
+       77  w-intentos-apertura pic 9 value 0.
+       77  w-espera pic 9(7).
+       01  w-soc-ant pic 9(4).
+       01  w-resul pic 9(3).
+       01  w-resto pic 9(3).
+       77  i pic 999 value 0.
+       77  w-cant-leidos      pic 9(4) value 0.
+       77  w-cant-reinsertados pic 9(4) value 0.
+       77  w-cant-sin-lugar   pic 9(4) value 0.
+       01  tabla-socios.
+           05  t-socio OCCURS 117 TIMES.
+               10  t-codigo         pic 9(4).
+               10  t-nombre         pic X(20).
+               10  t-domicilio      pic X(30).
+               10  t-telefono       pic X(15).
+               10  t-fecha-ingreso  pic 9(8).
+
+      ******************************************************************
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-SOCIOS.
+           PERFORM 300-REINICIALIZAR-OFICINAS.
+           PERFORM 400-REINSERTAR-SOCIOS.
+           PERFORM 800-FIN.
+           DISPLAY "Socios leidos       : " w-cant-leidos.
+           DISPLAY "Socios reinsertados : " w-cant-reinsertados.
+           DISPLAY "Sin lugar           : " w-cant-sin-lugar.
+           STOP RUN.
+      ******************************************************************
+      ******************************************************************
+       100-INICIO.
+           MOVE 0 TO w-intentos-apertura.
+           PERFORM 101-ABRIR-SOCIOS
+               WITH TEST AFTER
+               UNTIL w-status-socios = "00" OR w-intentos-apertura >= 3.
+           IF w-status-socios NOT = "00"
+               DISPLAY "No se pudo abrir SOCIOS (archivo en uso por"
+                   " otro proceso, status " w-status-socios ")."
+               DISPLAY "Intente nuevamente en unos instantes."
+               STOP RUN
+           END-IF.
+
+       101-ABRIR-SOCIOS.
+           ADD 1 TO w-intentos-apertura.
+           OPEN I-O SOCIOS.
+           IF w-status-socios NOT = "00" AND w-intentos-apertura < 3
+               PERFORM 102-ESPERAR-REINTENTO
+           END-IF.
+
+       102-ESPERAR-REINTENTO.
+           PERFORM VARYING w-espera FROM 1 BY 1
+               UNTIL w-espera > 5000000
+               CONTINUE
+           END-PERFORM.
+
+       200-LEER-SOCIOS.
+           MOVE 1 TO rel-nro.
+           START SOCIOS KEY IS = rel-nro
+               INVALID KEY
+                   DISPLAY "No hay socios cargados"
+               NOT INVALID KEY
+                   PERFORM 210-LEER-UNO
+           END-START.
+
+       210-LEER-UNO.
+           MOVE 0 TO w-fin-busqueda.
+           PERFORM UNTIL fin-busqueda
+               READ SOCIOS NEXT RECORD
+                   AT END
+                       MOVE 1 TO w-fin-busqueda
+                   NOT AT END
+                       IF soc-codigo NOT = 0
+                           ADD 1 TO i
+                           MOVE soc-codigo        TO t-codigo(i)
+                           MOVE soc-nombre        TO t-nombre(i)
+                           MOVE soc-domicilio     TO t-domicilio(i)
+                           MOVE soc-telefono      TO t-telefono(i)
+                           MOVE soc-fecha-ingreso TO t-fecha-ingreso(i)
+                           ADD 1 TO w-cant-leidos
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       300-REINICIALIZAR-OFICINAS.
+           PERFORM VARYING rel-nro FROM 1 BY 1 UNTIL rel-nro > 117
+               PERFORM 310-REINICIALIZAR-UNA
+           END-PERFORM.
+           MOVE 98 TO w-oficina.
+
+       310-REINICIALIZAR-UNA.
+           MOVE 0 TO soc-codigo.
+           MOVE SPACES TO soc-nombre.
+           MOVE SPACES TO soc-domicilio.
+           MOVE SPACES TO soc-telefono.
+           MOVE 0 TO soc-fecha-ingreso.
+           IF rel-nro = 98
+               MOVE 99 TO soc-puntero
+           ELSE
+               MOVE 0 TO soc-puntero
+           END-IF.
+           REWRITE soc-reg.
+
+       400-REINSERTAR-SOCIOS.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > w-cant-leidos
+               MOVE t-codigo(i)     TO w-soc-ant
+               PERFORM 410-INVOCAR-FUNCION-HASHING
+               PERFORM 420-BUSCAR-UBICACION
+           END-PERFORM.
+
+       410-INVOCAR-FUNCION-HASHING.
+           DIVIDE 97 INTO w-soc-ant GIVING w-resul REMAINDER rel-nro.
+           add 1 to rel-nro.
+           MOVE rel-nro to w-resto.
+
+       420-BUSCAR-UBICACION.
+           PERFORM 430-LEER-SOCIO
+           IF soc-codigo=0
+               PERFORM 440-PRIMER-INGRESO
+           ELSE
+               PERFORM 480-UBICAR-SINONIMO
+           END-IF.
+
+       430-LEER-SOCIO.
+           READ Socios.
+
+       440-PRIMER-INGRESO.
+           MOVE w-soc-ant to soc-codigo
+               PERFORM 450-ASIGNAR-DATOS
+               PERFORM 470-ACTUALIZAR-SOCIO.
+           ADD 1 TO w-cant-reinsertados.
+
+       450-ASIGNAR-DATOS.
+           MOVE t-nombre(i)        TO soc-nombre.
+           MOVE t-domicilio(i)     TO soc-domicilio.
+           MOVE t-telefono(i)      TO soc-telefono.
+           MOVE t-fecha-ingreso(i) TO soc-fecha-ingreso.
+
+       470-ACTUALIZAR-SOCIO.
+           REWRITE soc-reg.
+
+       455-MOVER-VARIABLES.
+           MOVE soc-puntero to rel-nro.
+           MOVE w-soc-ant TO soc-codigo.
+           MOVE ZERO to soc-puntero.
+           PERFORM 450-ASIGNAR-DATOS.
+           PERFORM 470-ACTUALIZAR-SOCIO.
+
+       480-UBICAR-SINONIMO.
+           PERFORM UNTIL soc-puntero is =0
+               MOVE  soc-puntero to rel-nro
+               PERFORM 430-LEER-SOCIO
+           END-PERFORM.
+           PERFORM 500-BUSCO-LUGAR.
+
+       500-BUSCO-LUGAR.
+           IF w-oficina >= 117
+               ADD 1 TO w-cant-sin-lugar
+               DISPLAY "SIN LUGAR: no hay sinonimos para socio "
+                   w-soc-ant
+           ELSE
+               add 1 to  w-oficina
+               MOVE w-oficina to soc-puntero
+               PERFORM 470-ACTUALIZAR-SOCIO
+               PERFORM 455-MOVER-VARIABLES
+               PERFORM 550-REINICIO-OFICINA
+               ADD 1 TO w-cant-reinsertados
+           END-IF.
+
+       550-REINICIO-OFICINA.
+           ADD 1 TO rel-nro.
+           MOVE rel-nro to soc-puntero.
+           MOVE 98 TO rel-nro.
+           MOVE zero to soc-codigo.
+           move SPACES to soc-nombre.
+           move SPACES to soc-domicilio.
+           move SPACES to soc-telefono.
+           move zero to soc-fecha-ingreso.
+           PERFORM 470-ACTUALIZAR-SOCIO.
+
+       800-FIN.
+           CLOSE Socios.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
