@@ -1,40 +1,87 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           COPY "C-Arch.cpy".
-      *
-       DATA DIVISION.
-       FILE SECTION.
-           COPY "CopiFd.cpy".
-      *
-       WORKING-STORAGE SECTION.
-       77  i pic 999.
-           88 sala VALUE 98.
-      *
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN OUTPUT SOCIOS.
-           perform varying i from 1 by 1 until i > 117
-               MOVE 0 TO soc-codigo
-               move " " TO soc-nombre
-               if sala
-                   move 99 to soc-puntero
-               else
-                   move 0 to soc-puntero
-               end-if
-               write soc-reg INVALID KEY DISPLAY "no pude"
-                             NOT INVALID KEY
-                               DISPLAY "GRABACION EXITOSA"
-           END-PERFORM.
-           close SOCIOS.
-           STOP RUN.
-      *
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "C-Arch.cpy"
+               REPLACING ==ACCESS MODE IS SEQUENTIAL.==
+                      BY ==ACCESS MODE IS SEQUENTIAL
+                            FILE STATUS IS w-status-socios.==.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CopiFd.cpy".
+      *
+       WORKING-STORAGE SECTION.
+       77  i pic 999.
+           88 sala VALUE 98.
+       77  w-status-socios pic XX value "00".
+       77  sen pic 9 value 0.
+       77  w-hay-datos pic 9 value 0.
+           88 hay-datos-vivos value 1.
+       77  w-confirmar pic X value "N".
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-VERIFICAR-DATOS-EXISTENTES.
+           IF hay-datos-vivos
+               DISPLAY "El archivo SOCIOS ya tiene socios activos."
+               DISPLAY "Esta operacion borra TODOS los registros."
+               DISPLAY "Confirma la reinicializacion (S/N)?"
+               ACCEPT w-confirmar
+               IF w-confirmar NOT = "S" AND w-confirmar NOT = "s"
+                   DISPLAY "Operacion cancelada"
+                   STOP RUN
+               END-IF
+           END-IF.
+           PERFORM 200-INICIALIZAR-ARCHIVO.
+           STOP RUN.
+
+       100-VERIFICAR-DATOS-EXISTENTES.
+           OPEN INPUT SOCIOS.
+           IF w-status-socios = "00"
+               PERFORM UNTIL sen = 1
+                   READ SOCIOS
+                       AT END
+                           MOVE 1 TO sen
+                       NOT AT END
+                           IF soc-codigo NOT = 0
+                               MOVE 1 TO w-hay-datos
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SOCIOS
+           END-IF.
+
+       200-INICIALIZAR-ARCHIVO.
+           OPEN OUTPUT SOCIOS.
+           IF w-status-socios NOT = "00"
+               DISPLAY "No se pudo abrir SOCIOS para inicializar "
+                   "(status " w-status-socios ")."
+               DISPLAY "No se escribio ningun registro."
+               STOP RUN
+           END-IF.
+           perform varying i from 1 by 1 until i > 117
+               MOVE 0 TO soc-codigo
+               move " " TO soc-nombre
+               move " " TO soc-domicilio
+               move " " TO soc-telefono
+               move 0 TO soc-fecha-ingreso
+               if sala
+                   move 99 to soc-puntero
+               else
+                   move 0 to soc-puntero
+               end-if
+               write soc-reg INVALID KEY DISPLAY "no pude"
+                             NOT INVALID KEY
+                               DISPLAY "GRABACION EXITOSA"
+           END-PERFORM.
+           close SOCIOS.
+      *
+       END PROGRAM YOUR-PROGRAM-NAME.
